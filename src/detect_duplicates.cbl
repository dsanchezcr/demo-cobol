@@ -4,52 +4,163 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TransactionFile ASSIGN TO 'sample_transactions.csv'
+           SELECT ParameterFile ASSIGN TO 'dupdet.parm'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT TransactionFile ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ReportFile ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RejectFile ASSIGN TO 'rejected_transactions.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DuplicateHoldFile ASSIGN TO 'duplicate_exceptions.csv'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT MasterFile ASSIGN TO 'seen_transactions.master'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ParameterFile.
+       01  ParmRecord            PIC X(80).
+
        FD  TransactionFile.
        01  InputRecord           PIC X(80).
 
+       FD  ReportFile.
+       01  ReportRecord          PIC X(132).
+
+       FD  RejectFile.
+       01  RejectRecord          PIC X(132).
+
+       FD  MasterFile.
+       01  MasterRecord          PIC X(40).
+
+       FD  DuplicateHoldFile.
+       01  DuplicateHoldRecord   PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WS-CONSTANTS.
-           05  WS-MAX-TRANSACTIONS PIC 9(3) VALUE 100.
-           
+           05  WS-TABLE-CAPACITY   PIC 9(5) VALUE 5000.
+
+       01  WS-RUN-PARAMETERS.
+           05  WS-INPUT-FILENAME   PIC X(60)
+               VALUE 'sample_transactions.csv'.
+           05  WS-MAX-TRANSACTIONS PIC 9(5) VALUE 5000.
+           05  WS-PARM-FILE-STATUS PIC XX.
+           05  WS-PARM-KEY         PIC X(20).
+           05  WS-PARM-VALUE       PIC X(60).
+           05  WS-PARM-EQUAL-POS   PIC 9(2).
+
        01  WS-COUNTERS.
-           05  WS-RECORD-COUNT     PIC 9(3) VALUE 0.
-           05  WS-DUPLICATE-COUNT  PIC 9(3) VALUE 0.
-           05  WS-LOOP-INDEX       PIC 9(3) VALUE 0.
-           05  WS-INNER-INDEX      PIC 9(3) VALUE 0.
-           
+           05  WS-RECORD-COUNT     PIC 9(5) VALUE 0.
+           05  WS-DUPLICATE-COUNT  PIC 9(5) VALUE 0.
+           05  WS-FUZZY-DUP-COUNT  PIC 9(5) VALUE 0.
+           05  WS-REJECT-COUNT     PIC 9(5) VALUE 0.
+           05  WS-CAPACITY-REJECT-COUNT PIC 9(5) VALUE 0.
+           05  WS-LOOP-INDEX       PIC 9(5) VALUE 0.
+           05  WS-INNER-INDEX      PIC 9(5) VALUE 0.
+           05  WS-FLAGGED-DUP-COUNT PIC 9(5) VALUE 0.
+           05  WS-READ-COUNT       PIC 9(5) VALUE 0.
+
+       01  WS-STATISTICS.
+           05  WS-TOTAL-EXPOSURE      PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-EXPOSURE-DISP PIC $,$$$,$$$,$$9.99.
+           05  WS-DUPLICATE-RATE      PIC 9(3)V99 VALUE 0.
+           05  WS-DUPLICATE-RATE-DISP PIC ZZ9.99.
+
        01  WS-FLAGS.
            05  WS-EOF-FLAG         PIC X VALUE 'N'.
            05  WS-DUPLICATE-FOUND  PIC X VALUE 'N'.
-           05  WS-FIRST-RECORD     PIC X VALUE 'Y'.
-           
+           05  WS-VALID-RECORD     PIC X VALUE 'Y'.
+           05  WS-HAVE-CURRENT     PIC X VALUE 'N'.
+           05  WS-GOT-RECORD       PIC X VALUE 'N'.
+           05  WS-DETECTION-MODE   PIC X VALUE 'B'.
+               88  WS-MODE-EXACT-ONLY  VALUE 'E'.
+               88  WS-MODE-FUZZY-ONLY  VALUE 'F'.
+               88  WS-MODE-BOTH        VALUE 'B'.
+
+       01  WS-CONTROL-FIELDS.
+           05  WS-HEADER-RECORD        PIC X(80).
+           05  WS-CURRENT-RECORD       PIC X(80).
+           05  WS-SAVE-RECORD          PIC X(80).
+           05  WS-TRAILER-TEXT         PIC X(10).
+           05  WS-TRAILER-FOUND        PIC X VALUE 'N'.
+           05  WS-TRAILER-MISMATCH     PIC X VALUE 'N'.
+           05  WS-TRAILER-UNREADABLE   PIC X VALUE 'N'.
+           05  WS-TRAILER-EXPECTED     PIC 9(5) VALUE 0.
+
+       01  WS-VALIDATION-FIELDS.
+           05  WS-REJECT-REASON    PIC X(40).
+           05  WS-DATE-YEAR        PIC 9(4).
+           05  WS-DATE-MONTH       PIC 9(2).
+           05  WS-DATE-DAY         PIC 9(2).
+
+       01  WS-REPORT-FIELDS.
+           05  WS-SYSTEM-DATE      PIC 9(8).
+           05  WS-REPORT-FILENAME  PIC X(40).
+
        01  WS-PARSED-RECORD.
            05  WS-TRANSACTION-ID   PIC X(10).
            05  WS-AMOUNT           PIC X(10).
            05  WS-DATE             PIC X(10).
            
        01  WS-TRANSACTION-TABLE.
-           05  WS-TRANSACTION OCCURS 100 TIMES INDEXED BY TX-INDEX.
+           05  WS-TRANSACTION OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-RECORD-COUNT
+                   INDEXED BY TX-INDEX.
                10  TX-ID           PIC X(10).
                10  TX-AMOUNT       PIC X(10).
                10  TX-DATE         PIC X(10).
                10  TX-IS-DUPLICATE PIC X VALUE 'N'.
-               
+               10  TX-IS-FUZZY-DUP PIC X VALUE 'N'.
+               10  TX-IS-CROSS-RUN PIC X VALUE 'N'.
+
        01  WS-DUPLICATE-SUMMARY.
-           05  WS-UNIQUE-DUPLICATES OCCURS 50 TIMES.
+           05  WS-UNIQUE-DUPLICATES OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-DUPLICATE-COUNT.
                10  DUP-ID          PIC X(10).
-               10  DUP-COUNT       PIC 9(2).
-               
+               10  DUP-COUNT       PIC 9(5).
+
+       01  WS-FUZZY-DUPLICATE-SUMMARY.
+           05  WS-UNIQUE-FUZZY-DUPS OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-FUZZY-DUP-COUNT.
+               10  FUZZY-AMOUNT    PIC X(10).
+               10  FUZZY-DATE      PIC X(10).
+               10  FUZZY-COUNT     PIC 9(5).
+
+       01  WS-MASTER-TABLE.
+           05  WS-MASTER-ENTRY OCCURS 1 TO 20000 TIMES
+                   DEPENDING ON WS-MASTER-COUNT
+                   INDEXED BY MASTER-INDEX.
+               10  MASTER-ID          PIC X(10).
+               10  MASTER-FIRST-SEEN  PIC X(10).
+
+       01  WS-MASTER-FIELDS.
+           05  WS-MASTER-COUNT        PIC 9(5) VALUE 0.
+           05  WS-MASTER-COUNT-LOADED PIC 9(5) VALUE 0.
+           05  WS-MASTER-FILE-STATUS  PIC XX.
+           05  WS-CROSS-RUN-DUP-COUNT PIC 9(5) VALUE 0.
+           05  WS-ALREADY-ON-MASTER   PIC X VALUE 'N'.
+
        01  WS-WORK-FIELDS.
            05  WS-COMMA-POS1       PIC 9(2).
            05  WS-COMMA-POS2       PIC 9(2).
            05  WS-FIELD-START      PIC 9(2).
            05  WS-FIELD-LENGTH     PIC 9(2).
 
+       01  WS-SORT-FIELDS.
+           05  WS-TEMP-DUP-ID          PIC X(10).
+           05  WS-TEMP-DUP-COUNT       PIC 9(5).
+           05  WS-TEMP-FUZZY-AMOUNT    PIC X(10).
+           05  WS-TEMP-FUZZY-DATE      PIC X(10).
+           05  WS-TEMP-FUZZY-COUNT     PIC 9(5).
+
        PROCEDURE DIVISION.
        
        0000-MAIN-PROCESS.
@@ -63,23 +174,204 @@
        1000-INITIALIZE.
            DISPLAY "Payment Duplicate Detection System"
            DISPLAY "======================================"
-           OPEN INPUT TransactionFile.
+           PERFORM 1100-READ-PARAMETERS
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           STRING 'duplicate_report_' DELIMITED BY SIZE
+                  WS-SYSTEM-DATE DELIMITED BY SIZE
+                  '.txt' DELIMITED BY SIZE
+                  INTO WS-REPORT-FILENAME
+           OPEN INPUT TransactionFile
+           OPEN OUTPUT ReportFile
+           OPEN OUTPUT RejectFile
+           MOVE "TransactionID,Amount,Date,Reason" TO RejectRecord
+           WRITE RejectRecord
+           OPEN OUTPUT DuplicateHoldFile
+           MOVE "TransactionID,Amount,Date" TO DuplicateHoldRecord
+           WRITE DuplicateHoldRecord
+           PERFORM 1200-LOAD-MASTER-FILE
+           PERFORM 4210-WRITE-REPORT-HEADER.
+
+       1100-READ-PARAMETERS.
+           OPEN INPUT ParameterFile
+           IF WS-PARM-FILE-STATUS = '00'
+               PERFORM UNTIL WS-PARM-FILE-STATUS NOT = '00'
+                   READ ParameterFile INTO ParmRecord
+                   IF WS-PARM-FILE-STATUS = '00'
+                       PERFORM 1110-APPLY-PARAMETER
+                   END-IF
+               END-PERFORM
+               CLOSE ParameterFile
+           ELSE
+               DISPLAY "No parameter file found - using defaults"
+           END-IF
+
+           IF WS-MAX-TRANSACTIONS > WS-TABLE-CAPACITY
+               MOVE WS-TABLE-CAPACITY TO WS-MAX-TRANSACTIONS
+           END-IF.
+
+       1110-APPLY-PARAMETER.
+           MOVE SPACES TO WS-PARM-KEY
+           MOVE SPACES TO WS-PARM-VALUE
+           PERFORM VARYING WS-PARM-EQUAL-POS FROM 1 BY 1
+               UNTIL WS-PARM-EQUAL-POS > 80
+                  OR ParmRecord(WS-PARM-EQUAL-POS:1) = '='
+           END-PERFORM
+
+           IF WS-PARM-EQUAL-POS <= 80
+               MOVE ParmRecord(1:WS-PARM-EQUAL-POS - 1) TO WS-PARM-KEY
+               IF WS-PARM-EQUAL-POS < 80
+                   MOVE ParmRecord(WS-PARM-EQUAL-POS + 1 :
+                           80 - WS-PARM-EQUAL-POS)
+                       TO WS-PARM-VALUE
+               END-IF
+
+               EVALUATE WS-PARM-KEY
+                   WHEN "INPUT-FILE"
+                       MOVE WS-PARM-VALUE TO WS-INPUT-FILENAME
+                   WHEN "MAX-TRANSACTIONS"
+                       IF FUNCTION TEST-NUMVAL(WS-PARM-VALUE) = 0
+                           MOVE FUNCTION NUMVAL(WS-PARM-VALUE)
+                               TO WS-MAX-TRANSACTIONS
+                       END-IF
+                   WHEN "DETECTION-MODE"
+                       IF WS-PARM-VALUE(1:1) = 'E'
+                          OR WS-PARM-VALUE(1:1) = 'F'
+                          OR WS-PARM-VALUE(1:1) = 'B'
+                           MOVE WS-PARM-VALUE(1:1) TO WS-DETECTION-MODE
+                       ELSE
+                           DISPLAY "Invalid DETECTION-MODE in parm "
+                               "file - using default (B)"
+                           MOVE 'B' TO WS-DETECTION-MODE
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       1200-LOAD-MASTER-FILE.
+           OPEN INPUT MasterFile
+           IF WS-MASTER-FILE-STATUS = '00'
+               PERFORM UNTIL WS-MASTER-FILE-STATUS NOT = '00'
+                   READ MasterFile INTO MasterRecord
+                   IF WS-MASTER-FILE-STATUS = '00'
+                       PERFORM 1210-STORE-MASTER-ENTRY
+                   END-IF
+               END-PERFORM
+               CLOSE MasterFile
+           ELSE
+               DISPLAY "No master file found - starting a new one"
+           END-IF
+           MOVE WS-MASTER-COUNT TO WS-MASTER-COUNT-LOADED.
+
+       1210-STORE-MASTER-ENTRY.
+           IF WS-MASTER-COUNT < 20000
+               ADD 1 TO WS-MASTER-COUNT
+               PERFORM VARYING WS-COMMA-POS1 FROM 1 BY 1
+                   UNTIL WS-COMMA-POS1 > 40
+                      OR MasterRecord(WS-COMMA-POS1:1) = ','
+               END-PERFORM
+               MOVE MasterRecord(1:WS-COMMA-POS1 - 1)
+                   TO MASTER-ID(WS-MASTER-COUNT)
+               IF WS-COMMA-POS1 <= 40
+                   COMPUTE WS-FIELD-START = WS-COMMA-POS1 + 1
+                   MOVE MasterRecord(WS-FIELD-START:10)
+                       TO MASTER-FIRST-SEEN(WS-MASTER-COUNT)
+               ELSE
+                   MOVE SPACES TO MASTER-FIRST-SEEN(WS-MASTER-COUNT)
+               END-IF
+           ELSE
+               DISPLAY "Warning: master file capacity exceeded - "
+                   "entry not added: " MasterRecord
+           END-IF.
 
        2000-PROCESS-FILE.
-           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+           PERFORM 2010-READ-RECORD
+           IF WS-EOF-FLAG = 'N'
+               MOVE InputRecord TO WS-HEADER-RECORD
+               PERFORM 2015-VALIDATE-HEADER-RECORD
+               PERFORM 2010-READ-RECORD
+           END-IF
+
+           IF WS-EOF-FLAG = 'N'
+               MOVE InputRecord TO WS-CURRENT-RECORD
+               MOVE 'Y' TO WS-HAVE-CURRENT
+           END-IF
+
+           PERFORM UNTIL WS-HAVE-CURRENT = 'N'
+               PERFORM 2010-READ-RECORD
+               IF WS-EOF-FLAG = 'Y'
+                   MOVE WS-CURRENT-RECORD TO InputRecord
+                   PERFORM 2170-CHECK-TRAILER-RECORD
+                   IF WS-TRAILER-FOUND = 'N'
+                       ADD 1 TO WS-READ-COUNT
+                       PERFORM 2100-PARSE-CSV-RECORD
+                       PERFORM 2150-VALIDATE-TRANSACTION
+                       IF WS-VALID-RECORD = 'Y'
+                           PERFORM 2200-STORE-TRANSACTION
+                       ELSE
+                           PERFORM 2160-REJECT-TRANSACTION
+                       END-IF
+                   END-IF
+                   MOVE 'N' TO WS-HAVE-CURRENT
+               ELSE
+                   MOVE WS-CURRENT-RECORD TO WS-SAVE-RECORD
+                   MOVE InputRecord TO WS-CURRENT-RECORD
+                   MOVE WS-SAVE-RECORD TO InputRecord
+                   ADD 1 TO WS-READ-COUNT
+                   PERFORM 2100-PARSE-CSV-RECORD
+                   PERFORM 2150-VALIDATE-TRANSACTION
+                   IF WS-VALID-RECORD = 'Y'
+                       PERFORM 2200-STORE-TRANSACTION
+                   ELSE
+                       PERFORM 2160-REJECT-TRANSACTION
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2010-READ-RECORD.
+           MOVE 'N' TO WS-GOT-RECORD
+           PERFORM UNTIL WS-GOT-RECORD = 'Y'
                READ TransactionFile INTO InputRecord
                    AT END
                        MOVE 'Y' TO WS-EOF-FLAG
+                       MOVE 'Y' TO WS-GOT-RECORD
                    NOT AT END
-                       IF WS-FIRST-RECORD = 'Y'
-                           MOVE 'N' TO WS-FIRST-RECORD
-                       ELSE
-                           PERFORM 2100-PARSE-CSV-RECORD
-                           PERFORM 2200-STORE-TRANSACTION
+                       IF InputRecord NOT = SPACES
+                           MOVE 'Y' TO WS-GOT-RECORD
                        END-IF
                END-READ
            END-PERFORM.
 
+       2015-VALIDATE-HEADER-RECORD.
+           IF WS-HEADER-RECORD(1:26) NOT = "TransactionID,Amount,Date"
+               DISPLAY "Warning: unexpected header record: "
+                   WS-HEADER-RECORD
+               MOVE SPACES TO ReportRecord
+               STRING "Warning: unexpected header record: "
+                      DELIMITED BY SIZE
+                      WS-HEADER-RECORD DELIMITED BY SIZE
+                      INTO ReportRecord
+               WRITE ReportRecord
+           END-IF.
+
+       2170-CHECK-TRAILER-RECORD.
+           MOVE 'N' TO WS-TRAILER-FOUND
+           IF InputRecord(1:7) = "TRAILER"
+              AND InputRecord(8:1) = ','
+               MOVE 'Y' TO WS-TRAILER-FOUND
+               MOVE InputRecord(9:10) TO WS-TRAILER-TEXT
+               IF FUNCTION TEST-NUMVAL(WS-TRAILER-TEXT) = 0
+                   MOVE FUNCTION NUMVAL(WS-TRAILER-TEXT)
+                       TO WS-TRAILER-EXPECTED
+                   IF WS-TRAILER-EXPECTED NOT = WS-READ-COUNT
+                       MOVE 'Y' TO WS-TRAILER-MISMATCH
+                   END-IF
+               ELSE
+                   MOVE 'Y' TO WS-TRAILER-UNREADABLE
+                   MOVE 'Y' TO WS-TRAILER-MISMATCH
+               END-IF
+           END-IF.
+
        2100-PARSE-CSV-RECORD.
            INITIALIZE WS-PARSED-RECORD
            
@@ -111,23 +403,88 @@
                   OR InputRecord(WS-COMMA-POS2:1) = ','
            END-PERFORM.
 
+       2150-VALIDATE-TRANSACTION.
+           MOVE 'Y' TO WS-VALID-RECORD
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF FUNCTION TEST-NUMVAL(WS-AMOUNT) NOT = 0
+               MOVE 'N' TO WS-VALID-RECORD
+               MOVE "Non-numeric amount" TO WS-REJECT-REASON
+           ELSE
+               PERFORM 2155-VALIDATE-DATE
+           END-IF.
+
+       2155-VALIDATE-DATE.
+           IF WS-DATE(5:1) NOT = '-' OR WS-DATE(8:1) NOT = '-'
+               MOVE 'N' TO WS-VALID-RECORD
+               MOVE "Invalid date format" TO WS-REJECT-REASON
+           ELSE
+               IF WS-DATE(1:4) NOT NUMERIC OR WS-DATE(6:2) NOT NUMERIC
+                  OR WS-DATE(9:2) NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE "Invalid date format" TO WS-REJECT-REASON
+               ELSE
+                   MOVE WS-DATE(1:4) TO WS-DATE-YEAR
+                   MOVE WS-DATE(6:2) TO WS-DATE-MONTH
+                   MOVE WS-DATE(9:2) TO WS-DATE-DAY
+                   IF WS-DATE-MONTH < 1 OR WS-DATE-MONTH > 12
+                      OR WS-DATE-DAY < 1 OR WS-DATE-DAY > 31
+                      OR WS-DATE-YEAR < 1900 OR WS-DATE-YEAR > 2100
+                       MOVE 'N' TO WS-VALID-RECORD
+                       MOVE "Date out of range" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       2160-REJECT-TRANSACTION.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACES TO RejectRecord
+           STRING WS-TRANSACTION-ID DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-AMOUNT DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-DATE DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+                  INTO RejectRecord
+           WRITE RejectRecord
+           DISPLAY "Warning: rejected transaction " WS-TRANSACTION-ID
+               " - " WS-REJECT-REASON.
+
        2200-STORE-TRANSACTION.
-           ADD 1 TO WS-RECORD-COUNT
-           IF WS-RECORD-COUNT <= WS-MAX-TRANSACTIONS
+           IF WS-RECORD-COUNT < WS-MAX-TRANSACTIONS
+               ADD 1 TO WS-RECORD-COUNT
                MOVE WS-TRANSACTION-ID TO TX-ID(WS-RECORD-COUNT)
                MOVE WS-AMOUNT TO TX-AMOUNT(WS-RECORD-COUNT)
                MOVE WS-DATE TO TX-DATE(WS-RECORD-COUNT)
            ELSE
-               DISPLAY "Warning: Maximum transactions exceeded"
+               MOVE "Transaction capacity exceeded" TO WS-REJECT-REASON
+               PERFORM 2165-REJECT-CAPACITY-OVERFLOW
            END-IF.
 
+       2165-REJECT-CAPACITY-OVERFLOW.
+           ADD 1 TO WS-CAPACITY-REJECT-COUNT
+           MOVE SPACES TO RejectRecord
+           STRING WS-TRANSACTION-ID DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-AMOUNT DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-DATE DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+                  INTO RejectRecord
+           WRITE RejectRecord
+           DISPLAY "Warning: capacity exceeded, transaction not "
+               "processed: " WS-TRANSACTION-ID.
+
        3000-IDENTIFY-DUPLICATES.
+           IF WS-MODE-EXACT-ONLY OR WS-MODE-BOTH
            PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
                UNTIL WS-LOOP-INDEX > WS-RECORD-COUNT
-               
+
                PERFORM VARYING WS-INNER-INDEX FROM WS-LOOP-INDEX BY 1
                    UNTIL WS-INNER-INDEX > WS-RECORD-COUNT
-                   
+
                    IF WS-LOOP-INDEX NOT = WS-INNER-INDEX
                        IF TX-ID(WS-LOOP-INDEX) = TX-ID(WS-INNER-INDEX)
                            MOVE 'Y' TO TX-IS-DUPLICATE(WS-LOOP-INDEX)
@@ -136,8 +493,17 @@
                    END-IF
                END-PERFORM
            END-PERFORM
-           
-           PERFORM 3100-COUNT-UNIQUE-DUPLICATES.
+
+           PERFORM 3100-COUNT-UNIQUE-DUPLICATES
+           END-IF
+
+           IF WS-MODE-FUZZY-ONLY OR WS-MODE-BOTH
+               PERFORM 3300-IDENTIFY-FUZZY-DUPLICATES
+           END-IF
+
+           PERFORM 3400-IDENTIFY-CROSS-RUN-DUPLICATES
+           PERFORM 3410-UPDATE-MASTER-TABLE
+           PERFORM 3500-COMPUTE-STATISTICS.
 
        3100-COUNT-UNIQUE-DUPLICATES.
            PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
@@ -157,19 +523,211 @@
                    
                    IF WS-DUPLICATE-FOUND = 'N'
                        ADD 1 TO WS-DUPLICATE-COUNT
-                       MOVE TX-ID(WS-LOOP-INDEX) 
+                       MOVE TX-ID(WS-LOOP-INDEX)
                            TO DUP-ID(WS-DUPLICATE-COUNT)
                        MOVE 1 TO DUP-COUNT(WS-DUPLICATE-COUNT)
                    END-IF
                END-IF
+           END-PERFORM
+
+           PERFORM 3150-SORT-DUPLICATE-SUMMARY.
+
+       3150-SORT-DUPLICATE-SUMMARY.
+           IF WS-DUPLICATE-COUNT > 1
+               PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
+                   UNTIL WS-LOOP-INDEX >= WS-DUPLICATE-COUNT
+
+                   PERFORM VARYING WS-INNER-INDEX FROM 1 BY 1
+                       UNTIL WS-INNER-INDEX >
+                           WS-DUPLICATE-COUNT - WS-LOOP-INDEX
+
+                       IF DUP-COUNT(WS-INNER-INDEX) <
+                               DUP-COUNT(WS-INNER-INDEX + 1)
+                           MOVE DUP-ID(WS-INNER-INDEX) TO WS-TEMP-DUP-ID
+                           MOVE DUP-COUNT(WS-INNER-INDEX)
+                               TO WS-TEMP-DUP-COUNT
+                           MOVE DUP-ID(WS-INNER-INDEX + 1)
+                               TO DUP-ID(WS-INNER-INDEX)
+                           MOVE DUP-COUNT(WS-INNER-INDEX + 1)
+                               TO DUP-COUNT(WS-INNER-INDEX)
+                           MOVE WS-TEMP-DUP-ID
+                               TO DUP-ID(WS-INNER-INDEX + 1)
+                           MOVE WS-TEMP-DUP-COUNT
+                               TO DUP-COUNT(WS-INNER-INDEX + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       3300-IDENTIFY-FUZZY-DUPLICATES.
+           PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
+               UNTIL WS-LOOP-INDEX > WS-RECORD-COUNT
+
+               PERFORM VARYING WS-INNER-INDEX FROM WS-LOOP-INDEX BY 1
+                   UNTIL WS-INNER-INDEX > WS-RECORD-COUNT
+
+                   IF WS-LOOP-INDEX NOT = WS-INNER-INDEX
+                      AND TX-ID(WS-LOOP-INDEX) NOT =
+                          TX-ID(WS-INNER-INDEX)
+                      AND TX-AMOUNT(WS-LOOP-INDEX) =
+                          TX-AMOUNT(WS-INNER-INDEX)
+                      AND TX-DATE(WS-LOOP-INDEX) =
+                          TX-DATE(WS-INNER-INDEX)
+                       MOVE 'Y' TO TX-IS-FUZZY-DUP(WS-LOOP-INDEX)
+                       MOVE 'Y' TO TX-IS-FUZZY-DUP(WS-INNER-INDEX)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM 3310-COUNT-UNIQUE-FUZZY-DUPS.
+
+       3310-COUNT-UNIQUE-FUZZY-DUPS.
+           PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
+               UNTIL WS-LOOP-INDEX > WS-RECORD-COUNT
+
+               IF TX-IS-FUZZY-DUP(WS-LOOP-INDEX) = 'Y'
+                   MOVE 'N' TO WS-DUPLICATE-FOUND
+                   PERFORM VARYING WS-INNER-INDEX FROM 1 BY 1
+                       UNTIL WS-INNER-INDEX > WS-FUZZY-DUP-COUNT
+                          OR WS-DUPLICATE-FOUND = 'Y'
+
+                       IF FUZZY-AMOUNT(WS-INNER-INDEX) =
+                               TX-AMOUNT(WS-LOOP-INDEX)
+                          AND FUZZY-DATE(WS-INNER-INDEX) =
+                               TX-DATE(WS-LOOP-INDEX)
+                           ADD 1 TO FUZZY-COUNT(WS-INNER-INDEX)
+                           MOVE 'Y' TO WS-DUPLICATE-FOUND
+                       END-IF
+                   END-PERFORM
+
+                   IF WS-DUPLICATE-FOUND = 'N'
+                       ADD 1 TO WS-FUZZY-DUP-COUNT
+                       MOVE TX-AMOUNT(WS-LOOP-INDEX)
+                           TO FUZZY-AMOUNT(WS-FUZZY-DUP-COUNT)
+                       MOVE TX-DATE(WS-LOOP-INDEX)
+                           TO FUZZY-DATE(WS-FUZZY-DUP-COUNT)
+                       MOVE 1 TO FUZZY-COUNT(WS-FUZZY-DUP-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM 3320-SORT-FUZZY-SUMMARY.
+
+       3320-SORT-FUZZY-SUMMARY.
+           IF WS-FUZZY-DUP-COUNT > 1
+               PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
+                   UNTIL WS-LOOP-INDEX >= WS-FUZZY-DUP-COUNT
+
+                   PERFORM VARYING WS-INNER-INDEX FROM 1 BY 1
+                       UNTIL WS-INNER-INDEX >
+                           WS-FUZZY-DUP-COUNT - WS-LOOP-INDEX
+
+                       IF FUZZY-COUNT(WS-INNER-INDEX) <
+                               FUZZY-COUNT(WS-INNER-INDEX + 1)
+                           MOVE FUZZY-AMOUNT(WS-INNER-INDEX)
+                               TO WS-TEMP-FUZZY-AMOUNT
+                           MOVE FUZZY-DATE(WS-INNER-INDEX)
+                               TO WS-TEMP-FUZZY-DATE
+                           MOVE FUZZY-COUNT(WS-INNER-INDEX)
+                               TO WS-TEMP-FUZZY-COUNT
+                           MOVE FUZZY-AMOUNT(WS-INNER-INDEX + 1)
+                               TO FUZZY-AMOUNT(WS-INNER-INDEX)
+                           MOVE FUZZY-DATE(WS-INNER-INDEX + 1)
+                               TO FUZZY-DATE(WS-INNER-INDEX)
+                           MOVE FUZZY-COUNT(WS-INNER-INDEX + 1)
+                               TO FUZZY-COUNT(WS-INNER-INDEX)
+                           MOVE WS-TEMP-FUZZY-AMOUNT
+                               TO FUZZY-AMOUNT(WS-INNER-INDEX + 1)
+                           MOVE WS-TEMP-FUZZY-DATE
+                               TO FUZZY-DATE(WS-INNER-INDEX + 1)
+                           MOVE WS-TEMP-FUZZY-COUNT
+                               TO FUZZY-COUNT(WS-INNER-INDEX + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       3400-IDENTIFY-CROSS-RUN-DUPLICATES.
+           PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
+               UNTIL WS-LOOP-INDEX > WS-RECORD-COUNT
+
+               PERFORM VARYING WS-INNER-INDEX FROM 1 BY 1
+                   UNTIL WS-INNER-INDEX > WS-MASTER-COUNT-LOADED
+
+                   IF MASTER-ID(WS-INNER-INDEX) = TX-ID(WS-LOOP-INDEX)
+                       MOVE 'Y' TO TX-IS-CROSS-RUN(WS-LOOP-INDEX)
+                   END-IF
+               END-PERFORM
+
+               IF TX-IS-CROSS-RUN(WS-LOOP-INDEX) = 'Y'
+                   ADD 1 TO WS-CROSS-RUN-DUP-COUNT
+               END-IF
            END-PERFORM.
 
+       3410-UPDATE-MASTER-TABLE.
+           PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
+               UNTIL WS-LOOP-INDEX > WS-RECORD-COUNT
+
+               MOVE 'N' TO WS-ALREADY-ON-MASTER
+               PERFORM VARYING WS-INNER-INDEX FROM 1 BY 1
+                   UNTIL WS-INNER-INDEX > WS-MASTER-COUNT
+                      OR WS-ALREADY-ON-MASTER = 'Y'
+
+                   IF MASTER-ID(WS-INNER-INDEX) = TX-ID(WS-LOOP-INDEX)
+                       MOVE 'Y' TO WS-ALREADY-ON-MASTER
+                   END-IF
+               END-PERFORM
+
+               IF WS-ALREADY-ON-MASTER = 'N'
+                   IF WS-MASTER-COUNT < 20000
+                       ADD 1 TO WS-MASTER-COUNT
+                       MOVE TX-ID(WS-LOOP-INDEX)
+                           TO MASTER-ID(WS-MASTER-COUNT)
+                       MOVE TX-DATE(WS-LOOP-INDEX)
+                           TO MASTER-FIRST-SEEN(WS-MASTER-COUNT)
+                   ELSE
+                       DISPLAY "Warning: master file capacity exceeded"
+                           " - entry not added: "
+                           TX-ID(WS-LOOP-INDEX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       3500-COMPUTE-STATISTICS.
+           PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
+               UNTIL WS-LOOP-INDEX > WS-RECORD-COUNT
+
+               IF TX-IS-DUPLICATE(WS-LOOP-INDEX) = 'Y'
+                  OR TX-IS-FUZZY-DUP(WS-LOOP-INDEX) = 'Y'
+                  OR TX-IS-CROSS-RUN(WS-LOOP-INDEX) = 'Y'
+                   ADD 1 TO WS-FLAGGED-DUP-COUNT
+                   ADD FUNCTION NUMVAL(TX-AMOUNT(WS-LOOP-INDEX))
+                       TO WS-TOTAL-EXPOSURE
+               END-IF
+           END-PERFORM
+
+           IF WS-RECORD-COUNT > 0
+               COMPUTE WS-DUPLICATE-RATE ROUNDED =
+                   WS-FLAGGED-DUP-COUNT / WS-RECORD-COUNT * 100
+           END-IF
+
+           MOVE WS-TOTAL-EXPOSURE TO WS-TOTAL-EXPOSURE-DISP
+           MOVE WS-DUPLICATE-RATE TO WS-DUPLICATE-RATE-DISP.
+
        4000-DISPLAY-RESULTS.
            DISPLAY " "
            DISPLAY "Processing Summary:"
            DISPLAY "Total records processed: " WS-RECORD-COUNT
+           DISPLAY "Records rejected (validation failures): "
+               WS-REJECT-COUNT
+           DISPLAY "Records rejected (capacity exceeded): "
+               WS-CAPACITY-REJECT-COUNT
+           DISPLAY "Total dollar exposure (duplicate amounts): "
+               WS-TOTAL-EXPOSURE-DISP
+           DISPLAY "Duplicate rate: " WS-DUPLICATE-RATE-DISP "%"
            DISPLAY " "
-           
+           PERFORM 4220-WRITE-REPORT-SUMMARY
+
            IF WS-DUPLICATE-COUNT > 0
                DISPLAY "Duplicate Transactions Found:"
                DISPLAY "============================="
@@ -177,29 +735,296 @@
                    UNTIL WS-LOOP-INDEX > WS-DUPLICATE-COUNT
                    DISPLAY "Transaction ID: " DUP-ID(WS-LOOP-INDEX)
                        " (appears " DUP-COUNT(WS-LOOP-INDEX) " times)"
+                   PERFORM 4230-WRITE-REPORT-DUP-SUMMARY-LINE
                END-PERFORM
-               
+
                DISPLAY " "
                DISPLAY "Detailed Duplicate Records:"
                DISPLAY "=========================="
                PERFORM 4100-DISPLAY-DUPLICATE-DETAILS
            ELSE
                DISPLAY "No duplicate transactions found."
+               MOVE "No duplicate transactions found." TO ReportRecord
+               WRITE ReportRecord
+           END-IF
+
+           IF WS-MODE-FUZZY-ONLY OR WS-MODE-BOTH
+               PERFORM 4500-DISPLAY-FUZZY-DUPLICATES
+           END-IF
+
+           PERFORM 4600-DISPLAY-CROSS-RUN-DUPLICATES
+           PERFORM 4700-DISPLAY-TRAILER-RECONCILIATION.
+
+       4700-DISPLAY-TRAILER-RECONCILIATION.
+           IF WS-TRAILER-FOUND = 'Y'
+               MOVE " " TO ReportRecord
+               WRITE ReportRecord
+               IF WS-TRAILER-UNREADABLE = 'Y'
+                   DISPLAY " "
+                   DISPLAY "Trailer control count UNREADABLE - found "
+                       WS-TRAILER-TEXT " - read " WS-READ-COUNT
+                   MOVE SPACES TO ReportRecord
+                   STRING "Trailer control count UNREADABLE - found "
+                          DELIMITED BY SIZE
+                          WS-TRAILER-TEXT DELIMITED BY SIZE
+                          " - read " DELIMITED BY SIZE
+                          WS-READ-COUNT DELIMITED BY SIZE
+                          INTO ReportRecord
+                   WRITE ReportRecord
+               ELSE
+                   IF WS-TRAILER-MISMATCH = 'Y'
+                       DISPLAY " "
+                       DISPLAY "Trailer control count MISMATCH - "
+                           "expected " WS-TRAILER-EXPECTED
+                           " but read " WS-READ-COUNT
+                       MOVE SPACES TO ReportRecord
+                       STRING "Trailer control count MISMATCH - "
+                              DELIMITED BY SIZE
+                              "expected " DELIMITED BY SIZE
+                              WS-TRAILER-EXPECTED DELIMITED BY SIZE
+                              " but read " DELIMITED BY SIZE
+                              WS-READ-COUNT DELIMITED BY SIZE
+                              INTO ReportRecord
+                       WRITE ReportRecord
+                   ELSE
+                       DISPLAY "Trailer control count reconciled: "
+                           WS-READ-COUNT
+                       MOVE SPACES TO ReportRecord
+                       STRING "Trailer control count reconciled: "
+                              DELIMITED BY SIZE
+                              WS-READ-COUNT DELIMITED BY SIZE
+                              INTO ReportRecord
+                       WRITE ReportRecord
+                   END-IF
+               END-IF
            END-IF.
 
        4100-DISPLAY-DUPLICATE-DETAILS.
+           MOVE " " TO ReportRecord
+           WRITE ReportRecord
+           MOVE "Detailed Duplicate Records:" TO ReportRecord
+           WRITE ReportRecord
+           MOVE "==========================" TO ReportRecord
+           WRITE ReportRecord
+
            PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
-               UNTIL WS-LOOP-INDEX > WS-RECORD-COUNT
-               
-               IF TX-IS-DUPLICATE(WS-LOOP-INDEX) = 'Y'
-                   DISPLAY "ID: " TX-ID(WS-LOOP-INDEX)
-                       " | Amount: " TX-AMOUNT(WS-LOOP-INDEX)
-                       " | Date: " TX-DATE(WS-LOOP-INDEX)
-               END-IF
+               UNTIL WS-LOOP-INDEX > WS-DUPLICATE-COUNT
+
+               PERFORM VARYING WS-INNER-INDEX FROM 1 BY 1
+                   UNTIL WS-INNER-INDEX > WS-RECORD-COUNT
+
+                   IF TX-IS-DUPLICATE(WS-INNER-INDEX) = 'Y'
+                      AND TX-ID(WS-INNER-INDEX) = DUP-ID(WS-LOOP-INDEX)
+                       DISPLAY "ID: " TX-ID(WS-INNER-INDEX)
+                           " | Amount: " TX-AMOUNT(WS-INNER-INDEX)
+                           " | Date: " TX-DATE(WS-INNER-INDEX)
+                       MOVE SPACES TO ReportRecord
+                       STRING "ID: " DELIMITED BY SIZE
+                              TX-ID(WS-INNER-INDEX) DELIMITED BY SIZE
+                              " | Amount: " DELIMITED BY SIZE
+                              TX-AMOUNT(WS-INNER-INDEX)
+                                  DELIMITED BY SIZE
+                              " | Date: " DELIMITED BY SIZE
+                              TX-DATE(WS-INNER-INDEX) DELIMITED BY SIZE
+                              INTO ReportRecord
+                       WRITE ReportRecord
+                       PERFORM 4150-WRITE-DUPLICATE-HOLD-RECORD
+                   END-IF
+               END-PERFORM
            END-PERFORM.
 
+       4150-WRITE-DUPLICATE-HOLD-RECORD.
+           MOVE SPACES TO DuplicateHoldRecord
+           STRING TX-ID(WS-INNER-INDEX) DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  TX-AMOUNT(WS-INNER-INDEX) DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  TX-DATE(WS-INNER-INDEX) DELIMITED BY SPACE
+                  INTO DuplicateHoldRecord
+           WRITE DuplicateHoldRecord.
+
+       4500-DISPLAY-FUZZY-DUPLICATES.
+           DISPLAY " "
+           MOVE " " TO ReportRecord
+           WRITE ReportRecord
+           IF WS-FUZZY-DUP-COUNT > 0
+               DISPLAY "Possible Duplicates (same amount/date, "
+                   "different ID):"
+               DISPLAY "=================================="
+               MOVE SPACES TO ReportRecord
+               STRING "Possible Duplicates (same amount/date, "
+                      DELIMITED BY SIZE
+                      "different ID):" DELIMITED BY SIZE
+                      INTO ReportRecord
+               WRITE ReportRecord
+               MOVE "=================================="
+                   TO ReportRecord
+               WRITE ReportRecord
+
+               PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
+                   UNTIL WS-LOOP-INDEX > WS-FUZZY-DUP-COUNT
+                   DISPLAY "Amount: " FUZZY-AMOUNT(WS-LOOP-INDEX)
+                       " | Date: " FUZZY-DATE(WS-LOOP-INDEX)
+                       " (appears " FUZZY-COUNT(WS-LOOP-INDEX) " times)"
+                   MOVE SPACES TO ReportRecord
+                   STRING "Amount: " DELIMITED BY SIZE
+                          FUZZY-AMOUNT(WS-LOOP-INDEX) DELIMITED BY SIZE
+                          " | Date: " DELIMITED BY SIZE
+                          FUZZY-DATE(WS-LOOP-INDEX) DELIMITED BY SIZE
+                          " (appears " DELIMITED BY SIZE
+                          FUZZY-COUNT(WS-LOOP-INDEX) DELIMITED BY SIZE
+                          " times)" DELIMITED BY SIZE
+                          INTO ReportRecord
+                   WRITE ReportRecord
+
+                   PERFORM VARYING WS-INNER-INDEX FROM 1 BY 1
+                       UNTIL WS-INNER-INDEX > WS-RECORD-COUNT
+                       IF TX-IS-FUZZY-DUP(WS-INNER-INDEX) = 'Y'
+                          AND TX-AMOUNT(WS-INNER-INDEX) =
+                              FUZZY-AMOUNT(WS-LOOP-INDEX)
+                          AND TX-DATE(WS-INNER-INDEX) =
+                              FUZZY-DATE(WS-LOOP-INDEX)
+                           PERFORM 4150-WRITE-DUPLICATE-HOLD-RECORD
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           ELSE
+               DISPLAY "No amount/date fuzzy duplicates found."
+               MOVE "No amount/date fuzzy duplicates found."
+                   TO ReportRecord
+               WRITE ReportRecord
+           END-IF.
+
+       4600-DISPLAY-CROSS-RUN-DUPLICATES.
+           DISPLAY " "
+           MOVE " " TO ReportRecord
+           WRITE ReportRecord
+           DISPLAY "Cross-Run Duplicates (previously seen on a prior "
+               "run):"
+           DISPLAY "================================================="
+           MOVE SPACES TO ReportRecord
+           STRING "Cross-Run Duplicates (previously seen on a prior "
+                  DELIMITED BY SIZE
+                  "run):" DELIMITED BY SIZE
+                  INTO ReportRecord
+           WRITE ReportRecord
+           MOVE "================================================="
+               TO ReportRecord
+           WRITE ReportRecord
+
+           IF WS-CROSS-RUN-DUP-COUNT > 0
+               PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
+                   UNTIL WS-LOOP-INDEX > WS-RECORD-COUNT
+                   IF TX-IS-CROSS-RUN(WS-LOOP-INDEX) = 'Y'
+                       DISPLAY "ID: " TX-ID(WS-LOOP-INDEX)
+                           " | Amount: " TX-AMOUNT(WS-LOOP-INDEX)
+                           " | Date: " TX-DATE(WS-LOOP-INDEX)
+                       MOVE SPACES TO ReportRecord
+                       STRING "ID: " DELIMITED BY SIZE
+                              TX-ID(WS-LOOP-INDEX) DELIMITED BY SIZE
+                              " | Amount: " DELIMITED BY SIZE
+                              TX-AMOUNT(WS-LOOP-INDEX) DELIMITED BY SIZE
+                              " | Date: " DELIMITED BY SIZE
+                              TX-DATE(WS-LOOP-INDEX) DELIMITED BY SIZE
+                              INTO ReportRecord
+                       WRITE ReportRecord
+                       MOVE WS-LOOP-INDEX TO WS-INNER-INDEX
+                       PERFORM 4150-WRITE-DUPLICATE-HOLD-RECORD
+                   END-IF
+               END-PERFORM
+           ELSE
+               DISPLAY "No cross-run duplicates found."
+               MOVE "No cross-run duplicates found." TO ReportRecord
+               WRITE ReportRecord
+           END-IF.
+
+       4210-WRITE-REPORT-HEADER.
+           MOVE "Payment Duplicate Detection System" TO ReportRecord
+           WRITE ReportRecord
+           MOVE "======================================" TO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           STRING "Report Date: " DELIMITED BY SIZE
+                  WS-SYSTEM-DATE DELIMITED BY SIZE
+                  INTO ReportRecord
+           WRITE ReportRecord
+           MOVE " " TO ReportRecord
+           WRITE ReportRecord.
+
+       4220-WRITE-REPORT-SUMMARY.
+           MOVE "Processing Summary:" TO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           STRING "Total records processed: " DELIMITED BY SIZE
+                  WS-RECORD-COUNT DELIMITED BY SIZE
+                  INTO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           STRING "Records rejected (validation failures): "
+                  DELIMITED BY SIZE
+                  WS-REJECT-COUNT DELIMITED BY SIZE
+                  INTO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           STRING "Records rejected (capacity exceeded): "
+                  DELIMITED BY SIZE
+                  WS-CAPACITY-REJECT-COUNT DELIMITED BY SIZE
+                  INTO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           STRING "Total dollar exposure (duplicate amounts): "
+                  DELIMITED BY SIZE
+                  WS-TOTAL-EXPOSURE-DISP DELIMITED BY SIZE
+                  INTO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           STRING "Duplicate rate: " DELIMITED BY SIZE
+                  WS-DUPLICATE-RATE-DISP DELIMITED BY SIZE
+                  "%" DELIMITED BY SIZE
+                  INTO ReportRecord
+           WRITE ReportRecord
+           MOVE " " TO ReportRecord
+           WRITE ReportRecord
+
+           IF WS-DUPLICATE-COUNT > 0
+               MOVE "Duplicate Transactions Found:" TO ReportRecord
+               WRITE ReportRecord
+               MOVE "=============================" TO ReportRecord
+               WRITE ReportRecord
+           END-IF.
+
+       4230-WRITE-REPORT-DUP-SUMMARY-LINE.
+           MOVE SPACES TO ReportRecord
+           STRING "Transaction ID: " DELIMITED BY SIZE
+                  DUP-ID(WS-LOOP-INDEX) DELIMITED BY SIZE
+                  " (appears " DELIMITED BY SIZE
+                  DUP-COUNT(WS-LOOP-INDEX) DELIMITED BY SIZE
+                  " times)" DELIMITED BY SIZE
+                  INTO ReportRecord
+           WRITE ReportRecord.
+
        9000-CLEANUP.
+           PERFORM 9100-WRITE-MASTER-FILE
            CLOSE TransactionFile
+           CLOSE ReportFile
+           CLOSE RejectFile
+           CLOSE DuplicateHoldFile
            DISPLAY " "
-           DISPLAY "Processing completed successfully.".
-           
\ No newline at end of file
+           DISPLAY "Processing completed successfully."
+           DISPLAY "Rejected records: " WS-REJECT-COUNT
+           DISPLAY "Capacity-exceeded records: "
+               WS-CAPACITY-REJECT-COUNT
+           DISPLAY "Report written to: " WS-REPORT-FILENAME.
+
+       9100-WRITE-MASTER-FILE.
+           OPEN OUTPUT MasterFile
+           PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
+               UNTIL WS-LOOP-INDEX > WS-MASTER-COUNT
+               MOVE SPACES TO MasterRecord
+               STRING MASTER-ID(WS-LOOP-INDEX) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      MASTER-FIRST-SEEN(WS-LOOP-INDEX) DELIMITED BY SIZE
+                      INTO MasterRecord
+               WRITE MasterRecord
+           END-PERFORM
+           CLOSE MasterFile.
